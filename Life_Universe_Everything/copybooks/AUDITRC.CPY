@@ -0,0 +1,8 @@
+      * Audit log record for SAMPLE.  One record is appended for
+      * every value that passes validation and clears the batch
+      * loop, giving a durable trail that survives job-log retention
+      * cutoffs.
+           05 AUD-VALUE               PIC Z9.
+           05 AUD-SEQUENCE            PIC 9(09).
+           05 AUD-RUN-DATE            PIC X(08).
+           05 AUD-RUN-TIME            PIC X(08).
