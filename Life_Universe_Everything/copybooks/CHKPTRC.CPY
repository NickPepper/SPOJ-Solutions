@@ -0,0 +1,6 @@
+      * Checkpoint/restart record for SAMPLE.  Written every
+      * CTL-CHECKPOINT-INT input records so a rerun after an abend
+      * can skip the records already delivered instead of
+      * reprocessing the whole input stream from the top.
+           05 CHK-RECORDS-PROCESSED   PIC 9(09).
+           05 CHK-RUN-DATE            PIC X(08).
