@@ -0,0 +1,7 @@
+      * Downstream extract record for SAMPLE.  Describes every value
+      * that clears the batch loop (before its terminator) so other
+      * jobs in the shop can read NUMBERSOUT as an input feed instead
+      * of re-keying values out of a print listing.
+           05 EXT-VALUE               PIC Z9.
+           05 EXT-SEQUENCE            PIC 9(09).
+           05 EXT-RUN-DATE            PIC X(08).
