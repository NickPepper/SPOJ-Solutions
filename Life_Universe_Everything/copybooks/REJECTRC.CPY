@@ -0,0 +1,5 @@
+      * Reject record layout for SAMPLE's exception dataset.
+      * One record is written for every input value that fails
+      * PIC Z9 validation, so it can be worked and re-fed by hand.
+           05 REJ-VALUE               PIC X(03).
+           05 REJ-REASON              PIC X(30).
