@@ -0,0 +1,6 @@
+      * Run-control record for SAMPLE.  Holds the run parameters that
+      * used to be hardcoded literals so operations can change them
+      * for a given run without a recompile.  Maintained online by
+      * SAMPCTL (see req 008) and read once at the start of the batch.
+           05 CTL-TERMINATOR          PIC 9(03).
+           05 CTL-CHECKPOINT-INT      PIC 9(05).
