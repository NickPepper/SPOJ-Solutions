@@ -1,17 +1,302 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. SAMPLE.
- 
+
         ENVIRONMENT DIVISION.
- 
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT NUMBERS-IN ASSIGN TO "NUMBERSIN"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT NUMBERS-OUT ASSIGN TO "NUMBERSOUT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT REJECT-OUT ASSIGN TO "REJECTS"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL CONTROL-IN ASSIGN TO "CONTROLIN"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT REPORT-OUT ASSIGN TO "PROOFRPT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CHECKPT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT AUDIT-OUT ASSIGN TO "AUDITLOG"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD NUMBERS-IN
+            LABEL RECORDS ARE STANDARD.
+        01 NUMBERS-IN-RECORD.
+            05 IN-VALUE            PIC X(02).
+            05 IN-OVERFLOW         PIC X(01).
+
+        FD NUMBERS-OUT
+            LABEL RECORDS ARE STANDARD.
+        01 NUMBERS-OUT-RECORD.
+            COPY EXTRACTRC.
+
+        FD REJECT-OUT
+            LABEL RECORDS ARE STANDARD.
+        01 REJECT-OUT-RECORD.
+            COPY REJECTRC.
+
+        FD CONTROL-IN
+            LABEL RECORDS ARE STANDARD.
+        01 CONTROL-IN-RECORD.
+            COPY CONTROLRC.
+
+        FD REPORT-OUT
+            LABEL RECORDS ARE STANDARD.
+        01 REPORT-OUT-RECORD PIC X(80).
+
+        FD CHECKPOINT-FILE
+            LABEL RECORDS ARE STANDARD.
+        01 CHECKPOINT-RECORD.
+            COPY CHKPTRC.
+
+        FD AUDIT-OUT
+            LABEL RECORDS ARE STANDARD.
+        01 AUDIT-OUT-RECORD.
+            COPY AUDITRC.
+
         WORKING-STORAGE SECTION.
         77 n PIC Z9 .
- 
-        PROCEDURE DIVISION.
-                ACCEPT n
-                PERFORM UNTIL n = 42
-                        DISPLAY n
-                        ACCEPT n
+        77 WS-N-NUM PIC 9(03).
+        77 WS-EOF-SW PIC X VALUE 'N'.
+            88 WS-EOF VALUE 'Y'.
+            88 WS-NOT-EOF VALUE 'N'.
+        77 WS-VALID-SW PIC X VALUE 'N'.
+            88 WS-VALID VALUE 'Y'.
+            88 WS-INVALID VALUE 'N'.
+        77 WS-CTL-EOF-SW PIC X VALUE 'N'.
+            88 WS-CTL-EOF VALUE 'Y'.
+        77 WS-TERMINATOR PIC 9(03) VALUE 42.
+        77 WS-READ-COUNT PIC 9(09) VALUE 0.
+        77 WS-DISPLAY-COUNT PIC 9(09) VALUE 0.
+        77 WS-TERM-COUNT PIC 9(09) VALUE 0.
+        77 WS-LAST-TERM-SW PIC X VALUE 'N'.
+            88 WS-LAST-BATCH-TERMINATED VALUE 'Y'.
+            88 WS-LAST-BATCH-INCOMPLETE VALUE 'N'.
+        77 WS-CHECKPOINT-INT PIC 9(05) VALUE 0.
+        77 WS-RECORDS-PHYSICAL PIC 9(09) VALUE 0.
+        77 WS-SINCE-CHECKPOINT PIC 9(09) VALUE 0.
+        77 WS-RESTART-COUNT PIC 9(09) VALUE 0.
+        77 WS-SKIP-CTR PIC 9(09) VALUE 0.
+        77 WS-CURRENT-DATE-TIME PIC X(21).
+        77 WS-STAT-TOTAL PIC 9(11) VALUE 0.
+        77 WS-STAT-MIN PIC 9(03) VALUE 99.
+        77 WS-STAT-MAX PIC 9(03) VALUE 0.
+        77 WS-STAT-AVG PIC 9(03)V9(02) VALUE 0.
+
+        LINKAGE SECTION.
+        01 LS-PARM-AREA PIC X(10).
+
+        PROCEDURE DIVISION USING LS-PARM-AREA.
+        0000-MAIN.
+                PERFORM 0100-INITIALIZE
+
+                PERFORM UNTIL WS-EOF
+                        PERFORM 1000-READ-NUMBER
+                        IF WS-NOT-EOF
+                                PERFORM UNTIL WS-N-NUM = WS-TERMINATOR
+                                        OR WS-EOF
+                                        ADD 1 TO WS-DISPLAY-COUNT
+                                        PERFORM 7000-BUILD-EXTRACT
+                                        WRITE NUMBERS-OUT-RECORD
+                                        PERFORM 5000-ACCUMULATE-STATS
+                                        PERFORM 6000-WRITE-AUDIT
+                                        PERFORM 1000-READ-NUMBER
+                                END-PERFORM
+                                IF WS-NOT-EOF
+                                        ADD 1 TO WS-TERM-COUNT
+                                        SET WS-LAST-BATCH-TERMINATED
+                                            TO TRUE
+                                ELSE
+                                        SET WS-LAST-BATCH-INCOMPLETE
+                                            TO TRUE
+                                END-IF
+                        END-IF
                 END-PERFORM.
+
+                PERFORM 9000-PRINT-REPORT.
+
+                CLOSE NUMBERS-IN NUMBERS-OUT REJECT-OUT AUDIT-OUT.
                 STOP RUN.
- 
+
+        0100-INITIALIZE.
+                OPEN INPUT NUMBERS-IN
+                     OUTPUT NUMBERS-OUT
+                     OUTPUT REJECT-OUT
+                     OUTPUT AUDIT-OUT.
+
+                OPEN INPUT CONTROL-IN
+                READ CONTROL-IN
+                    AT END
+                        SET WS-CTL-EOF TO TRUE
+                END-READ
+                IF NOT WS-CTL-EOF
+                        MOVE CTL-CHECKPOINT-INT TO WS-CHECKPOINT-INT
+                        IF LS-PARM-AREA = SPACES
+                                MOVE CTL-TERMINATOR TO WS-TERMINATOR
+                        END-IF
+                END-IF
+                CLOSE CONTROL-IN.
+
+                IF LS-PARM-AREA NOT = SPACES
+                        MOVE LS-PARM-AREA(1:3) TO WS-TERMINATOR
+                END-IF.
+
+                PERFORM 0200-RESTART-FROM-CHECKPOINT.
+
+        0200-RESTART-FROM-CHECKPOINT.
+                OPEN INPUT CHECKPOINT-FILE
+                READ CHECKPOINT-FILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE CHK-RECORDS-PROCESSED TO WS-RESTART-COUNT
+                END-READ
+                CLOSE CHECKPOINT-FILE.
+
+                PERFORM UNTIL WS-SKIP-CTR = WS-RESTART-COUNT
+                        OR WS-EOF
+                        READ NUMBERS-IN
+                            AT END
+                                SET WS-EOF TO TRUE
+                        END-READ
+                        IF WS-NOT-EOF
+                                ADD 1 TO WS-SKIP-CTR
+                                ADD 1 TO WS-RECORDS-PHYSICAL
+                        END-IF
+                END-PERFORM.
+
+        1000-READ-NUMBER.
+                SET WS-INVALID TO TRUE
+                PERFORM UNTIL WS-EOF OR WS-VALID
+                        READ NUMBERS-IN
+                            AT END
+                                SET WS-EOF TO TRUE
+                        END-READ
+                        IF WS-NOT-EOF
+                                ADD 1 TO WS-RECORDS-PHYSICAL
+                                ADD 1 TO WS-SINCE-CHECKPOINT
+                                PERFORM 2000-VALIDATE-NUMBER
+                                IF WS-CHECKPOINT-INT > 0
+                                   AND WS-SINCE-CHECKPOINT
+                                       >= WS-CHECKPOINT-INT
+                                        PERFORM 4000-WRITE-CHECKPOINT
+                                END-IF
+                        END-IF
+                END-PERFORM.
+
+        5000-ACCUMULATE-STATS.
+                ADD WS-N-NUM TO WS-STAT-TOTAL
+                IF WS-N-NUM < WS-STAT-MIN
+                        MOVE WS-N-NUM TO WS-STAT-MIN
+                END-IF
+                IF WS-N-NUM > WS-STAT-MAX
+                        MOVE WS-N-NUM TO WS-STAT-MAX
+                END-IF.
+
+        7000-BUILD-EXTRACT.
+                MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+                MOVE n TO EXT-VALUE
+                MOVE WS-DISPLAY-COUNT TO EXT-SEQUENCE
+                MOVE WS-CURRENT-DATE-TIME(1:8) TO EXT-RUN-DATE.
+
+        6000-WRITE-AUDIT.
+                MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+                MOVE n TO AUD-VALUE
+                MOVE WS-DISPLAY-COUNT TO AUD-SEQUENCE
+                MOVE WS-CURRENT-DATE-TIME(1:8) TO AUD-RUN-DATE
+                MOVE WS-CURRENT-DATE-TIME(9:8) TO AUD-RUN-TIME
+                WRITE AUDIT-OUT-RECORD.
+
+        4000-WRITE-CHECKPOINT.
+                MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+                MOVE WS-RECORDS-PHYSICAL TO CHK-RECORDS-PROCESSED
+                MOVE WS-CURRENT-DATE-TIME(1:8) TO CHK-RUN-DATE
+                OPEN OUTPUT CHECKPOINT-FILE
+                WRITE CHECKPOINT-RECORD
+                CLOSE CHECKPOINT-FILE
+                MOVE 0 TO WS-SINCE-CHECKPOINT.
+
+        2000-VALIDATE-NUMBER.
+                IF IN-OVERFLOW NOT = SPACE
+                        MOVE NUMBERS-IN-RECORD TO REJ-VALUE
+                        MOVE 'VALUE EXCEEDS TWO DIGITS' TO REJ-REASON
+                        WRITE REJECT-OUT-RECORD
+                ELSE
+                        IF IN-VALUE NOT NUMERIC
+                                MOVE NUMBERS-IN-RECORD TO REJ-VALUE
+                                MOVE 'NON-NUMERIC VALUE' TO REJ-REASON
+                                WRITE REJECT-OUT-RECORD
+                        ELSE
+                                MOVE IN-VALUE TO WS-N-NUM
+                                MOVE WS-N-NUM TO n
+                                SET WS-VALID TO TRUE
+                                ADD 1 TO WS-READ-COUNT
+                        END-IF
+                END-IF.
+
+        9000-PRINT-REPORT.
+                OPEN OUTPUT REPORT-OUT
+
+                MOVE SPACES TO REPORT-OUT-RECORD
+                STRING 'SAMPLE END-OF-JOB CONTROL REPORT'
+                    DELIMITED BY SIZE INTO REPORT-OUT-RECORD
+                WRITE REPORT-OUT-RECORD
+
+                MOVE SPACES TO REPORT-OUT-RECORD
+                STRING 'VALUES READ..............: ' WS-READ-COUNT
+                    DELIMITED BY SIZE INTO REPORT-OUT-RECORD
+                WRITE REPORT-OUT-RECORD
+
+                MOVE SPACES TO REPORT-OUT-RECORD
+                STRING 'VALUES DISPLAYED (PRE-42): ' WS-DISPLAY-COUNT
+                    DELIMITED BY SIZE INTO REPORT-OUT-RECORD
+                WRITE REPORT-OUT-RECORD
+
+                MOVE SPACES TO REPORT-OUT-RECORD
+                STRING 'TERMINATOR HITS..........: ' WS-TERM-COUNT
+                    DELIMITED BY SIZE INTO REPORT-OUT-RECORD
+                WRITE REPORT-OUT-RECORD
+
+                MOVE SPACES TO REPORT-OUT-RECORD
+                IF WS-LAST-BATCH-TERMINATED
+                        STRING 'LAST BATCH ENDED..........: '
+                            'TERMINATOR SEEN'
+                            DELIMITED BY SIZE INTO REPORT-OUT-RECORD
+                ELSE
+                        STRING 'LAST BATCH ENDED..........: '
+                            'END-OF-FILE, NO TERMINATOR SEEN'
+                            DELIMITED BY SIZE INTO REPORT-OUT-RECORD
+                END-IF
+                WRITE REPORT-OUT-RECORD
+
+                IF WS-DISPLAY-COUNT > 0
+                        DIVIDE WS-STAT-TOTAL BY WS-DISPLAY-COUNT
+                            GIVING WS-STAT-AVG ROUNDED
+                ELSE
+                        MOVE 0 TO WS-STAT-MIN WS-STAT-MAX WS-STAT-AVG
+                END-IF
+
+                MOVE SPACES TO REPORT-OUT-RECORD
+                STRING 'VALUES TOTAL..............: ' WS-STAT-TOTAL
+                    DELIMITED BY SIZE INTO REPORT-OUT-RECORD
+                WRITE REPORT-OUT-RECORD
+
+                MOVE SPACES TO REPORT-OUT-RECORD
+                STRING 'VALUES MINIMUM............: ' WS-STAT-MIN
+                    DELIMITED BY SIZE INTO REPORT-OUT-RECORD
+                WRITE REPORT-OUT-RECORD
+
+                MOVE SPACES TO REPORT-OUT-RECORD
+                STRING 'VALUES MAXIMUM............: ' WS-STAT-MAX
+                    DELIMITED BY SIZE INTO REPORT-OUT-RECORD
+                WRITE REPORT-OUT-RECORD
+
+                MOVE SPACES TO REPORT-OUT-RECORD
+                STRING 'VALUES AVERAGE............: ' WS-STAT-AVG
+                    DELIMITED BY SIZE INTO REPORT-OUT-RECORD
+                WRITE REPORT-OUT-RECORD.
+
+                CLOSE REPORT-OUT.
+
