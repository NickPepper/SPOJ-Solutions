@@ -0,0 +1,70 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. SAMPCTL.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL CONTROL-FILE ASSIGN TO "CONTROLIN"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD CONTROL-FILE
+            LABEL RECORDS ARE STANDARD.
+        01 CONTROL-FILE-RECORD.
+            COPY CONTROLRC.
+
+        WORKING-STORAGE SECTION.
+        77 WS-EOF-SW PIC X VALUE 'N'.
+            88 WS-EOF VALUE 'Y'.
+        77 WS-TERMINATOR-DISP PIC 9(03).
+        77 WS-CHECKPOINT-DISP PIC 9(05).
+        77 WS-SAVE-SW PIC X VALUE 'N'.
+            88 WS-SAVE-REQUESTED VALUE 'Y' 'y'.
+
+        SCREEN SECTION.
+        01 SAMPCTL-SCREEN.
+            05 BLANK SCREEN.
+            05 LINE 1 COLUMN 1
+                VALUE "SAMPLE RUN-CONTROL MAINTENANCE".
+            05 LINE 3 COLUMN 1
+                VALUE "TERMINATOR VALUE.....:".
+            05 LINE 3 COLUMN 25 PIC 9(03)
+                USING WS-TERMINATOR-DISP.
+            05 LINE 4 COLUMN 1
+                VALUE "CHECKPOINT INTERVAL..:".
+            05 LINE 4 COLUMN 25 PIC 9(05)
+                USING WS-CHECKPOINT-DISP.
+            05 LINE 6 COLUMN 1
+                VALUE "ENTER Y TO SAVE, N TO CANCEL: ".
+            05 LINE 6 COLUMN 32 PIC X
+                USING WS-SAVE-SW.
+
+        PROCEDURE DIVISION.
+        0000-MAIN.
+                PERFORM 0100-LOAD-CURRENT-VALUES
+                DISPLAY SAMPCTL-SCREEN
+                ACCEPT SAMPCTL-SCREEN
+                IF WS-SAVE-REQUESTED
+                        PERFORM 0200-SAVE-VALUES
+                END-IF
+                STOP RUN.
+
+        0100-LOAD-CURRENT-VALUES.
+                OPEN INPUT CONTROL-FILE
+                READ CONTROL-FILE
+                    AT END
+                        MOVE 42 TO CTL-TERMINATOR
+                        MOVE 0 TO CTL-CHECKPOINT-INT
+                END-READ
+                CLOSE CONTROL-FILE
+                MOVE CTL-TERMINATOR TO WS-TERMINATOR-DISP
+                MOVE CTL-CHECKPOINT-INT TO WS-CHECKPOINT-DISP.
+
+        0200-SAVE-VALUES.
+                MOVE WS-TERMINATOR-DISP TO CTL-TERMINATOR
+                MOVE WS-CHECKPOINT-DISP TO CTL-CHECKPOINT-INT
+                OPEN OUTPUT CONTROL-FILE
+                WRITE CONTROL-FILE-RECORD
+                CLOSE CONTROL-FILE.
+
